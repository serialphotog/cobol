@@ -0,0 +1,6 @@
+      * Shared customer record - UserInput, RPTUSERS
+	01  CUST-RECORD.
+	    02  CUST-ID pic 9(6).
+	    02  CUST-NAME pic x(30).
+	    02  CUST-ENTRY-DATE pic 9(8).
+	    02  CUST-PROCESSED-DATE pic 9(8).
