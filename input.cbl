@@ -2,12 +2,457 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. UserInput.
 	AUTHOR. Adam Thompson.
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT INTAKE-FILE ASSIGN TO "INTAKE.DAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-INTAKE-STATUS.
+	    SELECT MASTER-FILE ASSIGN TO "MASTER.DAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS CUST-ID
+	        FILE STATUS IS WS-MASTER-STATUS.
+	    SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-AUDIT-STATUS.
+	    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT.DAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-CHECKPOINT-STATUS.
+	    SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-SUSPENSE-STATUS.
+	    SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-EXTRACT-STATUS.
 	DATA DIVISION.
+	FILE SECTION.
+	FD  INTAKE-FILE.
+	01  INTAKE-RECORD.
+	    02  IN-ID PIC X(6).
+	    02  IN-NAME PIC X(40).
+	    02  IN-ENTRY-DATE PIC X(8).
+	FD  MASTER-FILE.
+	    COPY CUSTREC.
+	FD  AUDIT-FILE.
+	01  AUDIT-RECORD pic x(70).
+	FD  CHECKPOINT-FILE.
+	01  CHECKPOINT-RECORD.
+	    02  CKPT-RECORD-COUNT pic 9(8).
+	    02  CKPT-NEXT-CUST-ID pic 9(6).
+	FD  SUSPENSE-FILE.
+	01  SUSPENSE-RECORD pic x(70).
+	FD  EXTRACT-FILE.
+	01  EXTRACT-RECORD pic x(44).
 	WORKING-STORAGE SECTION.
+	01 WS-EXTRACT-LINE.
+	    02 EX-ID pic 9(6).
+	    02 EX-NAME pic x(30).
+	    02 EX-ENTRY-DATE pic 9(8).
+	01 WS-SUSPENSE-LINE.
+	    02 SUSP-NAME pic x(40).
+	    02 filler pic x(1) value space.
+	    02 SUSP-REASON-CODE pic x(2).
+	    02 filler pic x(1) value space.
+	    02 SUSP-REASON-TEXT pic x(20).
+	01 WS-AUDIT-LINE.
+	    02 AUD-TIMESTAMP pic x(21).
+	    02 filler pic x(1) value space.
+	    02 AUD-TERMINAL-ID pic x(8).
+	    02 filler pic x(1) value space.
+	    02 AUD-NAME pic x(30).
+	    02 filler pic x(1) value space.
+	    02 AUD-STATUS pic x(8).
 	01 UserName.
-		02 Name pic x(10).
+		02 Name pic x(30).
+	01 WS-INTAKE-STATUS pic x(2).
+	01 WS-EOF-SWITCH pic x value "N".
+	    88 END-OF-INTAKE value "Y".
+	01 WS-NAME-VALID pic x value "Y".
+	    88 NAME-IS-VALID value "Y".
+	    88 NAME-IS-INVALID value "N".
+	01 WS-CHAR-TAB.
+	    02 WS-CHAR-IDX pic 9(2).
+	01 WS-MASTER-STATUS pic x(2).
+	01 WS-NEXT-CUST-ID pic 9(6) value zero.
+	01 WS-AUDIT-STATUS pic x(2).
+	01 WS-TERMINAL-ID pic x(8) value "BATCH01".
+	01 WS-CHECKPOINT-STATUS pic x(2).
+	01 WS-CHECKPOINT-INTERVAL pic 9(4) value 1.
+	01 WS-RECORD-COUNT pic 9(8) value zero.
+	01 WS-RESTART-COUNT pic 9(8) value zero.
+	01 WS-SUSPENSE-STATUS pic x(2).
+	01 WS-REJECT-REASON pic x(2) value "00".
+	01 WS-EXTRACT-STATUS pic x(2).
+	01 WS-RUN-MODE pic x value "B".
+	    88 BATCH-MODE value "B".
+	    88 MAINT-MODE value "M".
+	01 WS-MENU-CHOICE pic x.
+	01 WS-MAINT-DONE pic x value "N".
+	    88 MAINT-IS-DONE value "Y".
+	01 WS-MAINT-ACTION pic x(8).
+	01 WS-MAINT-ID pic 9(6).
+	01 WS-MASTER-WRITE-STATUS pic x value "Y".
+	    88 MASTER-WRITE-OK value "Y".
+	    88 MASTER-WRITE-FAILED value "N".
 	PROCEDURE DIVISION.
-	DISPLAY "What is your name?".
-	ACCEPT UserName.
-	DISPLAY "Hello" SPACE Name.
-	STOP RUN.
+	0000-MAIN.
+	    DISPLAY "ENTER MODE (B=BATCH M=MAINTENANCE): " NO ADVANCING.
+	    ACCEPT WS-RUN-MODE.
+	    MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
+	    IF MAINT-MODE
+	        PERFORM 5000-RUN-MAINTENANCE
+	    ELSE
+	        PERFORM 1000-OPEN-FILES
+	        PERFORM 2000-PROCESS-INTAKE UNTIL END-OF-INTAKE
+	        PERFORM 9000-CLOSE-FILES
+	    END-IF.
+	    STOP RUN.
+	1000-OPEN-FILES.
+	    OPEN INPUT INTAKE-FILE.
+	    IF WS-INTAKE-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO OPEN INTAKE FILE " WS-INTAKE-STATUS
+	        MOVE "Y" TO WS-EOF-SWITCH
+	    END-IF.
+	    OPEN I-O MASTER-FILE.
+	    IF WS-MASTER-STATUS = "35"
+	        OPEN OUTPUT MASTER-FILE
+	    END-IF.
+	    IF WS-MASTER-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO OPEN MASTER FILE " WS-MASTER-STATUS
+	    END-IF.
+	    OPEN EXTEND AUDIT-FILE.
+	    IF WS-AUDIT-STATUS NOT = "00"
+	        OPEN OUTPUT AUDIT-FILE
+	    END-IF.
+	    OPEN EXTEND SUSPENSE-FILE.
+	    IF WS-SUSPENSE-STATUS NOT = "00"
+	        OPEN OUTPUT SUSPENSE-FILE
+	    END-IF.
+	    OPEN EXTEND EXTRACT-FILE.
+	    IF WS-EXTRACT-STATUS NOT = "00"
+	        OPEN OUTPUT EXTRACT-FILE
+	    END-IF.
+	    PERFORM 1100-CHECK-RESTART.
+	1100-CHECK-RESTART.
+	    OPEN INPUT CHECKPOINT-FILE.
+	    IF WS-CHECKPOINT-STATUS = "00"
+	        READ CHECKPOINT-FILE
+	            AT END
+	                MOVE ZERO TO WS-RESTART-COUNT
+	            NOT AT END
+	                MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+	                MOVE CKPT-NEXT-CUST-ID TO WS-NEXT-CUST-ID
+	        END-READ
+	        CLOSE CHECKPOINT-FILE
+	        IF WS-RESTART-COUNT > ZERO
+	            DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-COUNT
+	        END-IF
+	    END-IF.
+	2000-PROCESS-INTAKE.
+	    READ INTAKE-FILE
+	        AT END
+	            MOVE "Y" TO WS-EOF-SWITCH
+	        NOT AT END
+	            ADD 1 TO WS-RECORD-COUNT
+	            IF WS-RECORD-COUNT > WS-RESTART-COUNT
+	                PERFORM 2100-VALIDATE-NAME
+	                IF NAME-IS-VALID
+	                    PERFORM 3100-WRITE-MASTER
+	                    IF MASTER-WRITE-OK
+	                        PERFORM 3000-GREET-USER
+	                        PERFORM 3200-WRITE-AUDIT
+	                        PERFORM 3400-WRITE-EXTRACT
+	                    ELSE
+	                        SET NAME-IS-INVALID TO TRUE
+	                        MOVE "04" TO WS-REJECT-REASON
+	                        PERFORM 3200-WRITE-AUDIT
+	                        MOVE IN-NAME TO SUSP-NAME
+	                        PERFORM 3300-WRITE-SUSPENSE
+	                    END-IF
+	                ELSE
+	                    PERFORM 3200-WRITE-AUDIT
+	                    MOVE IN-NAME TO SUSP-NAME
+	                    PERFORM 3300-WRITE-SUSPENSE
+	                END-IF
+	                PERFORM 2900-CHECKPOINT-IF-DUE
+	            END-IF
+	    END-READ.
+	2900-CHECKPOINT-IF-DUE.
+	    IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+	            = ZERO
+	        PERFORM 2950-WRITE-CHECKPOINT
+	    END-IF.
+	2950-WRITE-CHECKPOINT.
+	    OPEN OUTPUT CHECKPOINT-FILE.
+	    IF WS-CHECKPOINT-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO OPEN CHECKPNT " WS-CHECKPOINT-STATUS
+	    END-IF.
+	    MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+	    MOVE WS-NEXT-CUST-ID TO CKPT-NEXT-CUST-ID.
+	    WRITE CHECKPOINT-RECORD.
+	    IF WS-CHECKPOINT-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO WRITE CHECKPNT " WS-CHECKPOINT-STATUS
+	    END-IF.
+	    CLOSE CHECKPOINT-FILE.
+	2100-VALIDATE-NAME.
+	    SET NAME-IS-VALID TO TRUE.
+	    MOVE "00" TO WS-REJECT-REASON.
+	    MOVE IN-NAME(1:30) TO Name.
+	    IF IN-NAME(31:10) NOT = SPACES
+	        SET NAME-IS-INVALID TO TRUE
+	        MOVE "03" TO WS-REJECT-REASON
+	    END-IF.
+	    IF NAME-IS-VALID AND Name = SPACES
+	        SET NAME-IS-INVALID TO TRUE
+	        MOVE "01" TO WS-REJECT-REASON
+	    END-IF.
+	    IF NAME-IS-VALID
+	        PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+	                UNTIL WS-CHAR-IDX > 40
+	            IF FUNCTION ORD(IN-NAME(WS-CHAR-IDX:1)) - 1 < 32
+	                SET NAME-IS-INVALID TO TRUE
+	                MOVE "02" TO WS-REJECT-REASON
+	            END-IF
+	        END-PERFORM
+	    END-IF.
+	3000-GREET-USER.
+	    DISPLAY "Hello" SPACE Name.
+	3100-WRITE-MASTER.
+	    IF IN-ID IS NUMERIC AND IN-ID NOT = ZERO
+	        MOVE IN-ID TO CUST-ID
+	    ELSE
+	        ADD 1 TO WS-NEXT-CUST-ID
+	        MOVE WS-NEXT-CUST-ID TO CUST-ID
+	    END-IF.
+	    MOVE Name TO CUST-NAME.
+	    IF IN-ENTRY-DATE IS NUMERIC AND IN-ENTRY-DATE NOT = ZERO
+	        MOVE IN-ENTRY-DATE TO CUST-ENTRY-DATE
+	    ELSE
+	        MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-ENTRY-DATE
+	    END-IF.
+	    MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-PROCESSED-DATE.
+	    WRITE CUST-RECORD
+	        INVALID KEY
+	            DISPLAY "UNABLE TO WRITE MASTER " WS-MASTER-STATUS
+	            SET MASTER-WRITE-FAILED TO TRUE
+	        NOT INVALID KEY
+	            SET MASTER-WRITE-OK TO TRUE
+	    END-WRITE.
+	3200-WRITE-AUDIT.
+	    MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+	    MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID.
+	    MOVE Name TO AUD-NAME.
+	    PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+	            UNTIL WS-CHAR-IDX > 30
+	        IF FUNCTION ORD(AUD-NAME(WS-CHAR-IDX:1)) - 1 < 32
+	            MOVE "." TO AUD-NAME(WS-CHAR-IDX:1)
+	        END-IF
+	    END-PERFORM.
+	    IF NAME-IS-VALID
+	        MOVE "ACCEPT" TO AUD-STATUS
+	    ELSE
+	        MOVE "REJECT" TO AUD-STATUS
+	    END-IF.
+	    WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+	3300-WRITE-SUSPENSE.
+	    PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+	            UNTIL WS-CHAR-IDX > 40
+	        IF FUNCTION ORD(SUSP-NAME(WS-CHAR-IDX:1)) - 1 < 32
+	            MOVE "." TO SUSP-NAME(WS-CHAR-IDX:1)
+	        END-IF
+	    END-PERFORM.
+	    MOVE WS-REJECT-REASON TO SUSP-REASON-CODE.
+	    EVALUATE WS-REJECT-REASON
+	        WHEN "01"
+	            MOVE "BLANK NAME" TO SUSP-REASON-TEXT
+	        WHEN "02"
+	            MOVE "CONTROL CHARACTER" TO SUSP-REASON-TEXT
+	        WHEN "03"
+	            MOVE "NAME TOO LONG" TO SUSP-REASON-TEXT
+	        WHEN "04"
+	            MOVE "DUPLICATE MASTER KEY" TO SUSP-REASON-TEXT
+	        WHEN OTHER
+	            MOVE "UNKNOWN" TO SUSP-REASON-TEXT
+	    END-EVALUATE.
+	    WRITE SUSPENSE-RECORD FROM WS-SUSPENSE-LINE.
+	3400-WRITE-EXTRACT.
+	    MOVE CUST-ID TO EX-ID.
+	    MOVE CUST-NAME TO EX-NAME.
+	    MOVE CUST-ENTRY-DATE TO EX-ENTRY-DATE.
+	    WRITE EXTRACT-RECORD FROM WS-EXTRACT-LINE.
+	9000-CLOSE-FILES.
+	    IF WS-INTAKE-STATUS = "00"
+	        MOVE ZERO TO WS-RECORD-COUNT
+	        MOVE ZERO TO WS-NEXT-CUST-ID
+	        PERFORM 2950-WRITE-CHECKPOINT
+	    END-IF.
+	    CLOSE INTAKE-FILE.
+	    CLOSE MASTER-FILE.
+	    CLOSE AUDIT-FILE.
+	    CLOSE SUSPENSE-FILE.
+	    CLOSE EXTRACT-FILE.
+	5000-RUN-MAINTENANCE.
+	    PERFORM 5100-OPEN-MAINT-FILES.
+	    PERFORM 5200-MENU-LOOP UNTIL MAINT-IS-DONE.
+	    PERFORM 5900-CLOSE-MAINT-FILES.
+	5100-OPEN-MAINT-FILES.
+	    MOVE "MAINT01" TO WS-TERMINAL-ID.
+	    OPEN I-O MASTER-FILE.
+	    IF WS-MASTER-STATUS = "35"
+	        OPEN OUTPUT MASTER-FILE
+	    END-IF.
+	    IF WS-MASTER-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO OPEN MASTER FILE " WS-MASTER-STATUS
+	    END-IF.
+	    OPEN EXTEND AUDIT-FILE.
+	    IF WS-AUDIT-STATUS NOT = "00"
+	        OPEN OUTPUT AUDIT-FILE
+	    END-IF.
+	    OPEN EXTEND SUSPENSE-FILE.
+	    IF WS-SUSPENSE-STATUS NOT = "00"
+	        OPEN OUTPUT SUSPENSE-FILE
+	    END-IF.
+	    OPEN EXTEND EXTRACT-FILE.
+	    IF WS-EXTRACT-STATUS NOT = "00"
+	        OPEN OUTPUT EXTRACT-FILE
+	    END-IF.
+	5200-MENU-LOOP.
+	    DISPLAY " ".
+	    DISPLAY "1=ADD 2=INQUIRE 3=CORRECT 4=DELETE 5=EXIT".
+	    DISPLAY "ENTER CHOICE: " NO ADVANCING.
+	    ACCEPT WS-MENU-CHOICE.
+	    EVALUATE WS-MENU-CHOICE
+	        WHEN "1"
+	            PERFORM 5300-ADD-ENTRY
+	        WHEN "2"
+	            PERFORM 5400-INQUIRE-ENTRY
+	        WHEN "3"
+	            PERFORM 5500-CORRECT-ENTRY
+	        WHEN "4"
+	            PERFORM 5600-DELETE-ENTRY
+	        WHEN "5"
+	            SET MAINT-IS-DONE TO TRUE
+	        WHEN OTHER
+	            DISPLAY "INVALID CHOICE"
+	    END-EVALUATE.
+	5300-ADD-ENTRY.
+	    DISPLAY "ENTER CUSTOMER ID: " NO ADVANCING.
+	    ACCEPT CUST-ID.
+	    DISPLAY "ENTER NAME: " NO ADVANCING.
+	    ACCEPT CUST-NAME.
+	    PERFORM 5700-VALIDATE-MAINT-NAME.
+	    IF NAME-IS-INVALID
+	        DISPLAY "NAME REJECTED"
+	        MOVE CUST-NAME TO AUD-NAME
+	        MOVE "REJECT" TO WS-MAINT-ACTION
+	        PERFORM 5800-LOG-MAINT-AUDIT
+	        MOVE CUST-NAME TO SUSP-NAME
+	        PERFORM 3300-WRITE-SUSPENSE
+	    ELSE
+	        MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-ENTRY-DATE
+	        MOVE FUNCTION CURRENT-DATE(1:8) TO CUST-PROCESSED-DATE
+	        WRITE CUST-RECORD
+	            INVALID KEY
+	                DISPLAY "UNABLE TO ADD, ID ALREADY EXISTS"
+	            NOT INVALID KEY
+	                MOVE CUST-NAME TO AUD-NAME
+	                MOVE "ADD" TO WS-MAINT-ACTION
+	                PERFORM 5800-LOG-MAINT-AUDIT
+	                PERFORM 3400-WRITE-EXTRACT
+	        END-WRITE
+	    END-IF.
+	5400-INQUIRE-ENTRY.
+	    DISPLAY "ENTER CUSTOMER ID: " NO ADVANCING.
+	    ACCEPT WS-MAINT-ID.
+	    MOVE WS-MAINT-ID TO CUST-ID.
+	    READ MASTER-FILE
+	        INVALID KEY
+	            DISPLAY "CUSTOMER NOT FOUND"
+	        NOT INVALID KEY
+	            DISPLAY "ID: " CUST-ID
+	            DISPLAY "NAME: " CUST-NAME
+	            DISPLAY "ENTRY DATE: " CUST-ENTRY-DATE
+	            MOVE CUST-NAME TO AUD-NAME
+	            MOVE "INQUIRE" TO WS-MAINT-ACTION
+	            PERFORM 5800-LOG-MAINT-AUDIT
+	    END-READ.
+	5500-CORRECT-ENTRY.
+	    DISPLAY "ENTER CUSTOMER ID: " NO ADVANCING.
+	    ACCEPT WS-MAINT-ID.
+	    MOVE WS-MAINT-ID TO CUST-ID.
+	    READ MASTER-FILE
+	        INVALID KEY
+	            DISPLAY "CUSTOMER NOT FOUND"
+	        NOT INVALID KEY
+	            DISPLAY "CURRENT NAME: " CUST-NAME
+	            DISPLAY "ENTER NEW NAME: " NO ADVANCING
+	            ACCEPT CUST-NAME
+	            PERFORM 5700-VALIDATE-MAINT-NAME
+	            IF NAME-IS-INVALID
+	                DISPLAY "NAME REJECTED"
+	                MOVE CUST-NAME TO AUD-NAME
+	                MOVE "REJECT" TO WS-MAINT-ACTION
+	                PERFORM 5800-LOG-MAINT-AUDIT
+	                MOVE CUST-NAME TO SUSP-NAME
+	                PERFORM 3300-WRITE-SUSPENSE
+	            ELSE
+	                REWRITE CUST-RECORD
+	                    INVALID KEY
+	                        DISPLAY "REWRITE FAIL" WS-MASTER-STATUS
+	                    NOT INVALID KEY
+	                        MOVE CUST-NAME TO AUD-NAME
+	                        MOVE "CORRECT" TO WS-MAINT-ACTION
+	                        PERFORM 5800-LOG-MAINT-AUDIT
+	                END-REWRITE
+	            END-IF
+	    END-READ.
+	5600-DELETE-ENTRY.
+	    DISPLAY "ENTER CUSTOMER ID: " NO ADVANCING.
+	    ACCEPT WS-MAINT-ID.
+	    MOVE WS-MAINT-ID TO CUST-ID.
+	    READ MASTER-FILE
+	        INVALID KEY
+	            DISPLAY "CUSTOMER NOT FOUND"
+	        NOT INVALID KEY
+	            MOVE CUST-NAME TO AUD-NAME
+	            DELETE MASTER-FILE
+	                INVALID KEY
+	                    DISPLAY "UNABLE TO DELETE " WS-MASTER-STATUS
+	                NOT INVALID KEY
+	                    MOVE "DELETE" TO WS-MAINT-ACTION
+	                    PERFORM 5800-LOG-MAINT-AUDIT
+	            END-DELETE
+	    END-READ.
+	5700-VALIDATE-MAINT-NAME.
+	    SET NAME-IS-VALID TO TRUE.
+	    MOVE "00" TO WS-REJECT-REASON.
+	    IF CUST-NAME = SPACES
+	        SET NAME-IS-INVALID TO TRUE
+	        MOVE "01" TO WS-REJECT-REASON
+	    END-IF.
+	    IF NAME-IS-VALID
+	        PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+	                UNTIL WS-CHAR-IDX > 30
+	            IF FUNCTION ORD(CUST-NAME(WS-CHAR-IDX:1)) - 1 < 32
+	                SET NAME-IS-INVALID TO TRUE
+	                MOVE "02" TO WS-REJECT-REASON
+	            END-IF
+	        END-PERFORM
+	    END-IF.
+	5800-LOG-MAINT-AUDIT.
+	    MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+	    MOVE WS-TERMINAL-ID TO AUD-TERMINAL-ID.
+	    PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+	            UNTIL WS-CHAR-IDX > 30
+	        IF FUNCTION ORD(AUD-NAME(WS-CHAR-IDX:1)) - 1 < 32
+	            MOVE "." TO AUD-NAME(WS-CHAR-IDX:1)
+	        END-IF
+	    END-PERFORM.
+	    MOVE WS-MAINT-ACTION TO AUD-STATUS.
+	    WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+	5900-CLOSE-MAINT-FILES.
+	    CLOSE MASTER-FILE.
+	    CLOSE AUDIT-FILE.
+	    CLOSE SUSPENSE-FILE.
+	    CLOSE EXTRACT-FILE.
