@@ -0,0 +1,94 @@
+      * Nightly report - everyone greeted today
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RPTUSERS.
+	AUTHOR. Adam Thompson.
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT MASTER-FILE ASSIGN TO "MASTER.DAT"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS SEQUENTIAL
+	        RECORD KEY IS CUST-ID
+	        FILE STATUS IS WS-MASTER-STATUS.
+	    SELECT REPORT-FILE ASSIGN TO "RPTUSERS.PRT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS WS-REPORT-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  MASTER-FILE.
+	    COPY CUSTREC.
+	FD  REPORT-FILE.
+	01  REPORT-LINE pic x(80).
+	WORKING-STORAGE SECTION.
+	01 WS-MASTER-STATUS pic x(2).
+	01 WS-REPORT-STATUS pic x(2).
+	01 WS-EOF-SWITCH pic x value "N".
+	    88 END-OF-MASTER value "Y".
+	01 WS-TODAY pic 9(8).
+	01 WS-LINE-COUNT pic 9(2) value zero.
+	01 WS-PAGE-COUNT pic 9(4) value zero.
+	01 WS-DETAIL-COUNT pic 9(6) value zero.
+	01 WS-MAX-LINES-PER-PAGE pic 9(2) value 20.
+	01 WS-HEADING-1.
+	    02 filler pic x(10) value "USER LIST ".
+	    02 WH1-DATE pic 9999/99/99.
+	    02 filler pic x(10) value spaces.
+	    02 filler pic x(6) value "PAGE  ".
+	    02 WH1-PAGE pic zzz9.
+	01 WS-HEADING-2 pic x(40)
+	    value "CUST ID  NAME".
+	01 WS-DETAIL-LINE.
+	    02 WD-ID pic zzzzz9.
+	    02 filler pic x(2) value spaces.
+	    02 WD-NAME pic x(30).
+	01 WS-FOOTER.
+	    02 filler pic x(25) value "TOTAL GREETED TODAY: ".
+	    02 WF-COUNT pic zzzzz9.
+	PROCEDURE DIVISION.
+	0000-MAIN.
+	    PERFORM 1000-OPEN-FILES.
+	    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+	    PERFORM 2000-PROCESS-MASTER UNTIL END-OF-MASTER.
+	    PERFORM 3000-WRITE-FOOTER.
+	    PERFORM 9000-CLOSE-FILES.
+	    STOP RUN.
+	1000-OPEN-FILES.
+	    OPEN INPUT MASTER-FILE.
+	    IF WS-MASTER-STATUS NOT = "00"
+	        DISPLAY "UNABLE TO OPEN MASTER FILE " WS-MASTER-STATUS
+	        MOVE "Y" TO WS-EOF-SWITCH
+	    END-IF.
+	    OPEN OUTPUT REPORT-FILE.
+	2000-PROCESS-MASTER.
+	    READ MASTER-FILE NEXT RECORD
+	        AT END
+	            MOVE "Y" TO WS-EOF-SWITCH
+	        NOT AT END
+	            IF CUST-PROCESSED-DATE = WS-TODAY
+	                PERFORM 2100-WRITE-DETAIL
+	            END-IF
+	    END-READ.
+	2100-WRITE-DETAIL.
+	    IF WS-LINE-COUNT = ZERO
+	        PERFORM 2200-WRITE-HEADINGS
+	    END-IF.
+	    MOVE CUST-ID TO WD-ID.
+	    MOVE CUST-NAME TO WD-NAME.
+	    WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+	    ADD 1 TO WS-LINE-COUNT.
+	    ADD 1 TO WS-DETAIL-COUNT.
+	    IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+	        MOVE ZERO TO WS-LINE-COUNT
+	    END-IF.
+	2200-WRITE-HEADINGS.
+	    ADD 1 TO WS-PAGE-COUNT.
+	    MOVE WS-TODAY TO WH1-DATE.
+	    MOVE WS-PAGE-COUNT TO WH1-PAGE.
+	    WRITE REPORT-LINE FROM WS-HEADING-1.
+	    WRITE REPORT-LINE FROM WS-HEADING-2.
+	3000-WRITE-FOOTER.
+	    MOVE WS-DETAIL-COUNT TO WF-COUNT.
+	    WRITE REPORT-LINE FROM WS-FOOTER.
+	9000-CLOSE-FILES.
+	    CLOSE MASTER-FILE.
+	    CLOSE REPORT-FILE.
